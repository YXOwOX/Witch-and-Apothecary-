@@ -34,8 +34,9 @@
                 file status is cr_fPot.
 
                 select fVen assign to "Ventes.dat"
-                organization sequential
-                access mode is sequential
+                organization indexed
+                access mode is dynamic
+                record key is fVen_id
                 file status is cr_fVen.
 
 
@@ -45,6 +46,17 @@
                 record key is fCom_id
                 file status is cr_fCom.
 
+                select fAch assign to "Achats.dat"
+                organization sequential
+                access mode is sequential
+                file status is cr_fAch.
+
+                select fCloture assign to "HistoriqueVentes.dat"
+                organization indexed
+                access mode is dynamic
+                record key is fCloture_id
+                file status is cr_fCloture.
+
         DATA DIVISION.
 
         FILE SECTION.
@@ -67,13 +79,14 @@
                 02 fPot_quantite PIC 9(4).
                 02 fPot_effet PIC A(30).
                 02 fPot_sold PIC 9(4).
-                02 fPot_prix PIC 9(4).
+                02 fPot_prix PIC 9(10).
         FD fVen.
         01 tamp_fVen.
                 02 fVen_id.
                          03 fVen_annee PIC 9(4).
                          03 fVen_mois PIC 9(2).
                          03 fVen_jour PIC 9(2).
+                         03 fVen_num PIC 9(4).
                 02 fVen_nomPotion PIC A(30).
                 02 fVen_quantite PIC 9(4).
                 02 fVen_prix PIC 9(10).
@@ -83,6 +96,26 @@
                 02 fCom_id PIC A(30).
                 02 fCom_motDePasse PIC X(30).
                 02 fCom_role PIC 9.
+                02 fCom_solde PIC 9(8).
+
+        FD fAch.
+        01 tamp_fAch.
+                02 fAch_nomIn PIC A(30).
+                02 fAch_quantite PIC 9(4).
+                02 fAch_prixUnitaire PIC 9(10).
+                02 fAch_date.
+                        03 fAch_annee PIC 9(4).
+                        03 fAch_mois PIC 9(2).
+                        03 fAch_jour PIC 9(2).
+
+        FD fCloture.
+        01 tamp_fCloture.
+                02 fCloture_id.
+                        03 fCloture_annee PIC 9(4).
+                        03 fCloture_mois PIC 9(2).
+                02 fCloture_totalVentes PIC 9(10).
+                02 fCloture_bestPot PIC A(30).
+                02 fCloture_bestEff PIC A(30).
 
         WORKING-STORAGE SECTION.
 
@@ -134,6 +167,7 @@
         77 StatsDisplayPotFin PIC 9.
         77 BestPot PIC A(30).
         77 BestEff PIC A(30).
+        77 StatsResetFin PIC 9.
         77 ValStoInFin PIC 9.
         77 ValStoInT PIC 9(10).
         77 ValStoIn PIC 9(10).
@@ -148,6 +182,67 @@
         77 recetteInCnt PIC 9(3).
         77 recetteInOK PIC 9.
 
+      *> Achat d'ingrédients
+        77 cr_fAch PIC 9(2).
+        77 cr_fCloture PIC 9(2).
+        77 achatQuantite PIC 9(4).
+        77 achatPrixUnitaire PIC 9(10).
+        77 achatDateTmp PIC 9(8).
+        77 stockInChoix PIC 9.
+        77 stockInOk PIC 9.
+        77 stockInTypeChoix PIC A(10).
+        77 stockInFin PIC 9.
+        77 seuilReappro PIC 9(4) VALUE 50.
+
+      *> Registre des ventes
+        77 registreFin PIC 9.
+        77 rechercheAnnee PIC 9(4).
+        77 rechercheMois PIC 9(2).
+        77 rechercheJour PIC 9(2).
+
+      *> Comptes clients
+        77 compteConnecte PIC A(30).
+        77 montantRecharge PIC 9(8).
+        77 ventePrix PIC 9(10).
+        77 venteDateTmp PIC 9(8).
+        77 venteScanFin PIC 9.
+        77 venteNumProchain PIC 9(4).
+
+      *> Calcul du prix de brassage et brassage en lot
+        77 tauxMarque PIC 9(3) VALUE 50.
+        77 createLotQuantite PIC 9(4).
+        77 createLotMax PIC 9(4).
+        77 createLotActuel PIC 9(4).
+        77 createLotUnitCout PIC 9(10).
+        77 createLotTmpCout PIC 9(10).
+        77 createLotTmpMax PIC 9(4).
+        77 createLotPremier PIC 9.
+        77 createLotFin PIC 9.
+        77 createLotRecetteExiste PIC 9.
+
+      *> Statistiques / clôture mensuelle
+        77 statsDateTmp PIC 9(8).
+        77 statsAnnee PIC 9(4).
+        77 statsMois PIC 9(2).
+        77 clotureAnnee PIC 9(4).
+        77 clotureMois PIC 9(2).
+        77 clotureTotalMois PIC 9(10).
+        77 clotureFin PIC 9.
+
+      *> Gestion des recettes
+        77 recGererOk PIC 9.
+        77 recGererChoix PIC 9.
+        77 recAjoutNomPotion PIC A(30).
+        77 recAjoutEffet PIC A(30).
+        77 recAjoutIngredient PIC A(30).
+        77 recAjoutQuantite PIC 9(4).
+        77 recAjoutOrdre PIC 9(3).
+        77 recAjoutFin PIC 9.
+        77 recScanFin PIC 9.
+        77 recProchainId PIC 9(3).
+        77 recSuppNom PIC A(30).
+        77 recSuppFin PIC 9.
+
 
 
         PROCEDURE DIVISION.
@@ -180,6 +275,20 @@
         end-if
         close fCom
 
+        open i-o fAch
+        if cr_fAch = 35
+        then
+                open output fAch
+        end-if
+        close fAch
+
+        open i-o fCloture
+        if cr_fCloture = 35
+        then
+                open output fCloture
+        end-if
+        close fCloture
+
         open i-o fIn
         move "Cloche de feu" to fIn_nomIn
         move 771 to fIn_quantite
@@ -561,10 +670,12 @@
         move "a" to fCom_id
         move "a" to fCom_motDePasse
         move 0 to fCom_role
+        move 0 to fCom_solde
         write tamp_fCom
         move "c" to fCom_id
         move "c" to fCom_motDePasse
         move 1 to fCom_role
+        move 500 to fCom_solde
         write tamp_fCom
 
         if cr_fCom = 35
@@ -598,6 +709,7 @@
 		                        if connexionMotDePasse = fCom_motDePasse
 		                        then
 		                                move 1 to connexionOk
+		                                move fCom_id to compteConnecte
 		                                if fCom_role = 0 then
 		                                        move 0 to roleUser
 		                                        perform Alchimiste
@@ -621,9 +733,10 @@
                         DISPLAY "----------------------------"
                         DISPLAY "Role : 0- ALCHIMISTE | 1- CLIENT"
                         ACCEPT fCom_role
-                        
-                        if fCom_role < 0 
-                        and fCom_role > 2 
+                        MOVE 0 TO fCom_solde
+
+                        if fCom_role < 0
+                        and fCom_role > 2
                         then
                         	display "Saisie incorrecte"
                		end-if
@@ -658,9 +771,11 @@
                 display "5- Consulter le stock d’ingrédients"
                 display "6- Consulter le registre des ventes"
                 display "7- Statistiques"
+                display "8- Clôturer le mois"
+                display "9- Gérer les recettes"
                 display "0- Quitter"
                 accept alchimisteChoix
-                if alchimisteChoix >= 0 and alchimisteChoix < 8 then
+                if alchimisteChoix >= 0 and alchimisteChoix < 10 then
                         move 1 to alchimisteOk
                 else
                         display "Saisie incorrecte"
@@ -669,19 +784,23 @@
         evaluate alchimisteChoix
                 when 1
                         perform CreerPotion
-      *>          when 2
-      *>                perform AcheterIngredients
+                when 2
+                        perform AcheterIngredients
                 when 3
                         perform ConsulterRecettes
                 when 4
                         perform ConsulterStockPotion
-      *>          when 5
-      *>                perform ConsulterStockIngredients
-      *>          when 6
-      *>                  perform ConsulterRegistreVentes
+                when 5
+                        perform ConsulterStockIngredients
+                when 6
+                        perform ConsulterRegistreVentes
         	when 7
         		Display "here"
                  	perform Stats
+                when 8
+                        perform ClotureMensuelle
+                when 9
+                        perform GererRecettes
                 when 0
                         display "Vous quittez."
         end-evaluate.
@@ -698,9 +817,10 @@
                 display "=======MENU CLIENT======="
                 display "1- Faire une recherche de potion"
                 display "2- Acheter une potion"
+                display "3- Recharger mon compte"
                 display "0- Quitter"
                 accept clientChoix
-                if clientChoix >= 0 and clientChoix < 3 then
+                if clientChoix >= 0 and clientChoix < 4 then
                         move 1 to clientOk
                 else
                         display "Saisie incorrecte"
@@ -711,11 +831,32 @@
                         perform ConsulterStockPotion
                 when 2
                         perform AcheterPotion
+                when 3
+                        perform RechargerCompte
                 when 0
                         display "Vous quittez."
         end-evaluate.
 
 
+      *> Recharger le compte du client connecté
+        RechargerCompte.
+
+        open i-o fCom
+        move compteConnecte to fCom_id
+        read fCom
+        invalid key
+                display "ERR:compteIntrouvable"
+        not invalid key
+                display "Montant à recharger"
+                accept montantRecharge
+                add montantRecharge to fCom_solde
+                rewrite tamp_fCom end-rewrite
+                display "Nouveau solde :", fCom_solde
+        end-read
+        close fCom
+        perform Client.
+
+
       *> Menu Consulter Potions
         ConsulterStockPotion.
         move 0 to stockPotionOk
@@ -767,10 +908,10 @@
                 end-if
         end-perform
         evaluate registreChoix
-      *>          when 1
-      *>                  perform AfficherVentes
-      *>          when 2
-      *>                  perform RechercherVentesJour
+                when 1
+                        perform AfficherVentes
+                when 2
+                        perform RechercherVentesJour
                 when 0
                         display "Vous quittez."
                         if roleUser = 0 then
@@ -781,6 +922,76 @@
         end-evaluate.
 
 
+      *> Afficher toutes les ventes enregistrées
+        AfficherVentes.
+
+        open input fVen
+        move 0 to registreFin
+        perform with test after until registreFin = 1
+                read fVen next
+                at end move 1 to registreFin
+                not at end
+                        display " "
+                        display "Date :", fVen_jour, "/", fVen_mois,
+                        "/", fVen_annee
+                        display "---------------------------------------"
+                        display "Potion :", fVen_nomPotion
+                        display "Quantité :", fVen_quantite
+                        display "Prix :", fVen_prix
+        end-read
+        end-perform
+        close fVen
+        if roleUser = 0 then
+              perform Alchimiste
+        else
+              perform Client
+        end-if.
+
+      *> Rechercher les ventes d'un jour donné
+        RechercherVentesJour.
+
+        display "Année (AAAA)"
+        accept rechercheAnnee
+        display "Mois (MM)"
+        accept rechercheMois
+        display "Jour (JJ)"
+        accept rechercheJour
+        open input fVen
+        move rechercheAnnee to fVen_annee
+        move rechercheMois to fVen_mois
+        move rechercheJour to fVen_jour
+        move 0 to fVen_num
+        move 0 to registreFin
+        start fVen, key is >= fVen_id
+        invalid key
+                move 1 to registreFin
+        end-start
+        perform with test after until registreFin = 1
+                read fVen next
+                at end move 1 to registreFin
+                not at end
+                        if fVen_annee = rechercheAnnee
+                        and fVen_mois = rechercheMois
+                        and fVen_jour = rechercheJour then
+                                display " "
+                                display "Potion :", fVen_nomPotion
+                                display "------------------------",
+                                "---------------"
+                                display "Quantité :", fVen_quantite
+                                display "Prix :", fVen_prix
+                        else
+                                move 1 to registreFin
+                        end-if
+        end-read
+        end-perform
+        close fVen
+        if roleUser = 0 then
+              perform Alchimiste
+        else
+              perform Client
+        end-if.
+
+
       *> a deplacer
        AfficherPotions.
 
@@ -944,6 +1155,7 @@
                                 move 1 to potionFin
                         not at end
                                 if fPot_nom = nomPot
+                                and fPot_quantite > 0
                                 then
                                         move 1 to potionDispo
                                 end-if
@@ -957,8 +1169,32 @@
         perform AfficherPotionDispo
         perform RechercherPotionNomDispo
         if potionDispo = 1 then
-               perform SoustraireQuantitePotion
-               display "Cette potion a bien été achetée"
+               open input fPot
+               move nomPot to fPot_nom
+               read fPot
+               invalid key move 0 to ventePrix
+               not invalid key move fPot_prix to ventePrix
+               end-read
+               close fPot
+
+               open i-o fCom
+               move compteConnecte to fCom_id
+               read fCom
+               invalid key
+                       display "ERR:compteIntrouvable"
+               not invalid key
+                       if fCom_solde < ventePrix then
+                               display "Solde insuffisant pour acheter",
+                               "cette potion"
+                       else
+                               subtract ventePrix from fCom_solde
+                               rewrite tamp_fCom end-rewrite
+                               perform SoustraireQuantitePotion
+                               perform EnregistrerVente
+                               display "Cette potion a bien été achetée"
+                       end-if
+               end-read
+               close fCom
         else
                display "Cette potion n'est pas disponible en stock."
         end-if
@@ -969,6 +1205,58 @@
         end-if.
 
 
+      *> Enregistre une vente dans le registre des ventes
+        EnregistrerVente.
+
+        open i-o fVen
+        accept venteDateTmp from date yyyymmdd
+        move venteDateTmp(1:4) to fVen_annee
+        move venteDateTmp(5:2) to fVen_mois
+        move venteDateTmp(7:2) to fVen_jour
+        perform TrouverProchainNumVente
+        move venteNumProchain to fVen_num
+        move nomPot to fVen_nomPotion
+        move 1 to fVen_quantite
+        move ventePrix to fVen_prix
+        write tamp_fVen
+        close fVen.
+
+      *> Recherche le prochain fVen_num disponible pour la date du jour
+      *> (fVen est supposé déjà ouvert en i-o, fVen_annee/mois/jour
+      *> déjà renseignés)
+        TrouverProchainNumVente.
+
+        move 0 to venteNumProchain
+        move 0 to fVen_num
+        start fVen, key is >= fVen_id
+        invalid key
+                continue
+        not invalid key
+                move 0 to venteScanFin
+                perform with test after until venteScanFin = 1
+                        read fVen next
+                        at end move 1 to venteScanFin
+                        not at end
+                                if fVen_annee = venteDateTmp(1:4)
+                                and fVen_mois = venteDateTmp(5:2)
+                                and fVen_jour = venteDateTmp(7:2) then
+                                        if fVen_num > venteNumProchain
+                                        then
+                                                move fVen_num to
+                                                venteNumProchain
+                                        end-if
+                                else
+                                        move 1 to venteScanFin
+                                end-if
+                end-read
+                end-perform
+        end-start
+        add 1 to venteNumProchain
+        move venteDateTmp(1:4) to fVen_annee
+        move venteDateTmp(5:2) to fVen_mois
+        move venteDateTmp(7:2) to fVen_jour.
+
+
        SoustraireQuantitePotion.
 
         move fPot_nom to nomPot
@@ -994,6 +1282,125 @@
 
 
 
+      *> Achat d'ingrédients pour réapprovisionner le stock
+        AcheterIngredients.
+
+        open i-o fIn
+        display "Entrer le nom de l'ingrédient à acheter"
+        accept fIn_nomIn
+        read fIn
+        invalid key
+                display "Cet ingrédient n'existe pas"
+        not invalid key
+                display "Quantité achetée"
+                accept achatQuantite
+                display "Prix unitaire payé"
+                accept achatPrixUnitaire
+                add achatQuantite to fIn_quantite
+                rewrite tamp_fIn end-rewrite
+
+                open extend fAch
+                move fIn_nomIn to fAch_nomIn
+                move achatQuantite to fAch_quantite
+                move achatPrixUnitaire to fAch_prixUnitaire
+                accept achatDateTmp from date yyyymmdd
+                move achatDateTmp(1:4) to fAch_annee
+                move achatDateTmp(5:2) to fAch_mois
+                move achatDateTmp(7:2) to fAch_jour
+                write tamp_fAch
+                close fAch
+
+                display "Achat enregistré, nouveau stock :",
+                fIn_quantite
+        end-read
+        close fIn
+        perform Alchimiste.
+
+
+      *> Menu Consulter le stock d'ingrédients
+        ConsulterStockIngredients.
+
+        move 0 to stockInOk
+        perform with test after until stockInOk = 1
+                display "=======STOCK D'INGRÉDIENTS======="
+                display "1- Afficher tout le stock"
+                display "2- Filtrer par type",
+                "(plante/champignon/pierre)"
+                display "0- Quitter"
+                accept stockInChoix
+                if stockInChoix >= 0 and stockInChoix < 3 then
+                        move 1 to stockInOk
+                else
+                        display "Saisie incorrecte"
+                end-if
+        end-perform
+        evaluate stockInChoix
+                when 1
+                        perform AfficherStockIngredients
+                when 2
+                        perform RechercherStockIngredientType
+                when 0
+                        display "Vous quittez."
+                        perform Alchimiste
+        end-evaluate.
+
+      *> Afficher tout le stock, en signalant les ingrédients
+      *> descendus sous le seuil de réapprovisionnement
+        AfficherStockIngredients.
+
+        open input fIn
+        move 0 to stockInFin
+        perform with test after until stockInFin = 1
+                read fIn next
+                at end move 1 to stockInFin
+                not at end
+                        display " "
+                        display "Nom :", fIn_nomIn
+                        display "---------------------------------------"
+                        display "Type :", fIn_type
+                        display "Quantité :", fIn_quantite
+                        display "Prix unitaire :", fIn_prix
+                        if fIn_quantite < seuilReappro then
+                                display "*** STOCK BAS - A REAPPROVISIONNER ***"
+                        end-if
+        end-read
+        end-perform
+        close fIn
+        perform Alchimiste.
+
+        RechercherStockIngredientType.
+
+        display "Entrer un type (plante/champignon/pierre)"
+        accept stockInTypeChoix
+        move stockInTypeChoix to fIn_type
+        open input fIn
+        move 0 to stockInFin
+        start fIn, key is = fIn_type
+        invalid key display "Aucun ingrédient de ce type"
+        not invalid key
+                perform with test after until stockInFin = 1
+                        read fIn next
+                        at end move 1 to stockInFin
+                        not at end
+                                if fIn_type = stockInTypeChoix then
+                                        display " "
+                                        display "Nom :", fIn_nomIn
+                                        display "----------------------",
+                                        "-----------------"
+                                        display "Quantité :", fIn_quantite
+                                        display "Prix unitaire :", fIn_prix
+                                        if fIn_quantite < seuilReappro then
+                                                display "*** STOCK BAS ",
+                                                "- A REAPPROVISIONNER ***"
+                                        end-if
+                                end-if
+                end-read
+                end-perform
+        end-start
+        close fIn
+        perform Alchimiste.
+
+
       *> Menu Livre Recette
         ConsulterRecettes.
 
@@ -1229,6 +1636,157 @@
         end-if.
 
 
+      *> Menu de gestion des recettes (ajout/suppression)
+        GererRecettes.
+
+        move 0 to recGererOk
+        perform with test after until recGererOk = 1
+        	display "=======GESTION DES RECETTES======="
+                display "1- Ajouter une recette"
+                display "2- Supprimer une recette"
+                display "0- Quitter"
+                accept recGererChoix
+                if recGererChoix >= 0 and recGererChoix < 3 then
+                        move 1 to recGererOk
+                else
+                        display "Saisie incorrecte"
+                end-if
+        end-perform
+        evaluate recGererChoix
+                when 1
+                        perform AjouterRecette
+                when 2
+                        perform SupprimerRecette
+                when 0
+                        display "Vous quittez."
+        end-evaluate
+        perform Alchimiste.
+
+      *> Recherche le prochain fRec_id disponible
+      *> (fRec est supposé déjà ouvert en i-o)
+        TrouverProchainIdRecette.
+
+        move 0 to recProchainId
+        move 0 to fRec_id
+        start fRec, key is >= fRec_id
+        invalid key
+                continue
+        not invalid key
+                move 0 to recScanFin
+                perform with test after until recScanFin = 1
+                        read fRec next
+                        at end move 1 to recScanFin
+                        not at end
+                                if fRec_id > recProchainId then
+                                        move fRec_id to recProchainId
+                                end-if
+                end-read
+                end-perform
+        end-start
+        add 1 to recProchainId.
+
+      *> Ajoute une ou plusieurs lignes de recette pour une potion,
+      *> en créant la potion si elle n'existe pas encore dans fPot
+        AjouterRecette.
+
+        display "Nom de la potion"
+        accept recAjoutNomPotion
+        open i-o fPot
+        move recAjoutNomPotion to fPot_nom
+        read fPot
+        invalid key
+                display "Cette potion n'existe pas encore, création"
+                display "Effet de la potion"
+                accept recAjoutEffet
+                move 0 to fPot_quantite
+                move 0 to fPot_sold
+                move 0 to fPot_prix
+                move recAjoutEffet to fPot_effet
+                write tamp_fPot
+        not invalid key
+                display "Potion existante, ajout de lignes de recette"
+        end-read
+        close fPot
+
+        open i-o fRec
+        open input fIn
+        move 0 to recAjoutFin
+        perform with test after until recAjoutFin = 1
+                display "Nom de l'ingrédient (FIN pour terminer)"
+                accept recAjoutIngredient
+                if recAjoutIngredient = "FIN" then
+                        move 1 to recAjoutFin
+                else
+                        move recAjoutIngredient to fIn_nomIn
+                        read fIn
+                        invalid key
+                                display "ERR:cet ingrédient n'existe pas",
+                                " dans le stock"
+                        not invalid key
+                                display "Quantité nécessaire"
+                                accept recAjoutQuantite
+                                if recAjoutQuantite = 0 then
+                                        display "ERR:la quantite doit etre",
+                                        " superieure a zero"
+                                else
+                                        perform TrouverProchainIdRecette
+                                        display "Ordre dans la recette"
+                                        accept recAjoutOrdre
+                                        move recProchainId to fRec_id
+                                        move recAjoutNomPotion to fRec_nom
+                                        move recAjoutIngredient to
+                                        fRec_ingredient
+                                        move recAjoutQuantite to
+                                        fRec_quantite
+                                        move recAjoutOrdre to fRec_ordre
+                                        write tamp_fRec
+                                        invalid key
+                                                display "ERR:idDejaUtilise"
+                                        not invalid key
+                                                display "Ligne de recette",
+                                                " ajoutée"
+                                        end-write
+                                end-if
+                        end-read
+                end-if
+        end-perform
+        close fRec
+        close fIn
+        display "Recette enregistrée pour ", recAjoutNomPotion.
+
+      *> Supprime toutes les lignes de recette d'une potion
+        SupprimerRecette.
+
+        display "Nom de la potion dont on supprime la recette"
+        accept recSuppNom
+        open i-o fRec
+        move recSuppNom to fRec_nom
+        start fRec, key is = fRec_nom
+        invalid key
+                display "Aucune recette pour cette potion"
+        not invalid key
+                move 0 to recSuppFin
+                perform with test after until recSuppFin = 1
+                        read fRec next
+                        at end move 1 to recSuppFin
+                        not at end
+                                if fRec_nom = recSuppNom then
+                                        delete fRec
+                                        invalid key
+                                                display "ERR:suppressionImpossible"
+                                        not invalid key
+                                                display "Ligne supprimée"
+                                        end-delete
+                                else
+                                        move 1 to recSuppFin
+                                end-if
+                end-read
+                end-perform
+        end-start
+        close fRec
+        display "Recette retirée pour ", recSuppNom.
+
+
 
       *> Menu créer une potion
         CreerPotion.
@@ -1330,6 +1888,11 @@
         MOVE 0 TO createRecettePotionVrf
         DISPLAY "entrer le nom de la potion souhaité"
         ACCEPT createRecettePotionTrg
+                        DISPLAY "Quelle quantite souhaitez-vous produire ?"
+                        ACCEPT createLotQuantite
+                        MOVE 0 TO createLotPremier
+                        MOVE 0 TO createLotRecetteExiste
+                        MOVE 0 TO createLotMax
         MOVE createRecettePotionTrg TO fPot_nom
         PERFORM WITH TEST AFTER UNTIL createRecettePotionVrf = 1
                 READ fPot
@@ -1358,27 +1921,39 @@
 
         INVALID KEY DISPLAY "ERR:noSuchIngredient"
         NOT INVALID KEY
-                IF fIn_quantite < fRec_quantite THEN
-
-      *> Retour3        -THERE
-
-         DISPLAY "vous ne disposez pas suffisament de", fRec_ingredient
-         MOVE 0 TO createRecettePotionValid
-
-
-      *> Fin Retour3
-      *>        -THERE
-      *> Fin Retour2                                            -THERE
-      *> Fin Retour             -THERE
-
-                                                                END-IF
+                DIVIDE fIn_quantite BY fRec_quantite GIVING createLotTmpMax
+                MOVE 1 TO createLotRecetteExiste
+                IF createLotPremier = 0 THEN
+                        MOVE createLotTmpMax TO createLotMax
+                        MOVE 1 TO createLotPremier
+                ELSE
+                        IF createLotTmpMax < createLotMax THEN
+                                MOVE createLotTmpMax TO createLotMax
+                        END-IF
+                END-IF
                                                         END-READ
                                                 END-IF
                                         END-READ
                                 END-PERFORM
                         END-START
 
+                        IF createLotRecetteExiste = 0 THEN
+                                MOVE 0 TO createRecettePotionValid
+                        ELSE
+                                IF createLotMax < createLotQuantite THEN
+                                        MOVE createLotMax TO createLotActuel
+                                ELSE
+                                        MOVE createLotQuantite TO createLotActuel
+                                END-IF
+                                IF createLotActuel = 0 THEN
+                                        MOVE 0 TO createRecettePotionValid
+                                        DISPLAY "Stock insuffisant pour produire ne serait-ce qu'une unite"
+                                ELSE
+                                        MOVE 1 TO createRecettePotionValid
+                                END-IF
+                        END-IF
                         IF createRecettePotionValid = 1 THEN
+		MOVE 0 TO createLotUnitCout
 
 		                MOVE createRecettePotionTrg TO fRec_nom
 		                display fRec_nom
@@ -1397,7 +1972,9 @@
 	                READ fIn
 	                INVALID KEY DISPLAY "ERR:noSuchIngredient"
 	                NOT INVALID KEY
-	                subtract fRec_quantite from fIn_quantite
+		MULTIPLY fRec_quantite BY fIn_prix GIVING createLotTmpCout
+		ADD createLotTmpCout TO createLotUnitCout
+                COMPUTE fIn_quantite = fIn_quantite - (fRec_quantite * createLotActuel)
 	                REWRITE tamp_fIn END-REWRITE
 	                DISPLAY "..."
 
@@ -1408,10 +1985,19 @@
 		                        END-PERFORM
 		                END-START
 
-		        	add 1 to fPot_quantite
+			COMPUTE fPot_prix = createLotUnitCout +
+			(createLotUnitCout * tauxMarque / 100)
+	        	ADD createLotActuel TO fPot_quantite
 		        	rewrite tamp_fPot end-rewrite
 		        	DISPLAY "INGREDIENTS CONSOMMES"
 		        	DISPLAY "POTION CREEE"
+                        IF createLotActuel < createLotQuantite THEN
+                                DISPLAY "ATTENTION: STOCK INSUFFISANT - LOT PARTIEL"
+                                DISPLAY "QUANTITE DEMANDEE: ", createLotQuantite
+                                DISPLAY "QUANTITE REELLEMENT PRODUITE: ", createLotActuel
+                        ELSE
+                                DISPLAY "QUANTITE PRODUITE: ", createLotActuel
+                        END-IF
                 END-READ
         END-PERFORM
 
@@ -1471,6 +2057,11 @@
         IF createRecettePotionVrf = 1 THEN
 
         MOVE createRecettePotionChoix TO fPot_nom
+                        DISPLAY "Quelle quantite souhaitez-vous produire ?"
+                        ACCEPT createLotQuantite
+                        MOVE 0 TO createLotPremier
+                        MOVE 0 TO createLotRecetteExiste
+                        MOVE 0 TO createLotMax
         PERFORM WITH TEST AFTER UNTIL createRecettePotionVrf = 1
                 READ fPot
                 INVALID KEY MOVE 0 TO createRecettePotionVrf
@@ -1487,26 +2078,23 @@
                         READ fRec NEXT
                         AT END MOVE 1 TO createRecettePotionOk2
                         NOT AT END
-                                IF fRec_nom = recettePotionChoix THEN
+                                IF fRec_nom = createRecettePotionTrg THEN
                                         MOVE fRec_ingredient TO fIn_nomIn
                                         READ fIn
       *> Retour2                        -THERE
 
         INVALID KEY DISPLAY "ERR:noSuchIngredient"
         NOT INVALID KEY
-                IF fIn_quantite < fRec_quantite THEN
-      *> Retour3        -THERE
-
-         DISPLAY "vous ne disposez pas suffisament de", fRec_ingredient
-         MOVE 0 TO createRecettePotionValid
-
-
-      *> Fin Retour3
-      *>        -THERE
-      *> Fin Retour2                                            -THERE
-      *> Fin Retour             -THERE
-
-                                                                END-IF
+                DIVIDE fIn_quantite BY fRec_quantite GIVING createLotTmpMax
+                MOVE 1 TO createLotRecetteExiste
+                IF createLotPremier = 0 THEN
+                        MOVE createLotTmpMax TO createLotMax
+                        MOVE 1 TO createLotPremier
+                ELSE
+                        IF createLotTmpMax < createLotMax THEN
+                                MOVE createLotTmpMax TO createLotMax
+                        END-IF
+                END-IF
                                                         END-READ
                                                 END-IF
                                         END-READ
@@ -1514,7 +2102,23 @@
                         END-START
 
 
+                        IF createLotRecetteExiste = 0 THEN
+                                MOVE 0 TO createRecettePotionValid
+                        ELSE
+                                IF createLotMax < createLotQuantite THEN
+                                        MOVE createLotMax TO createLotActuel
+                                ELSE
+                                        MOVE createLotQuantite TO createLotActuel
+                                END-IF
+                                IF createLotActuel = 0 THEN
+                                        MOVE 0 TO createRecettePotionValid
+                                        DISPLAY "Stock insuffisant pour produire ne serait-ce qu'une unite"
+                                ELSE
+                                        MOVE 1 TO createRecettePotionValid
+                                END-IF
+                        END-IF
                  	IF createRecettePotionValid = 1 THEN
+		MOVE 0 TO createLotUnitCout
 
 		                MOVE createRecettePotionTrg TO fRec_nom
 		                display fRec_nom
@@ -1534,7 +2138,9 @@
                 READ fIn
                 INVALID KEY DISPLAY "ERR:noSuchIngredient"
                 NOT INVALID KEY
-                subtract fRec_quantite from fIn_quantite
+		MULTIPLY fRec_quantite BY fIn_prix GIVING createLotTmpCout
+		ADD createLotTmpCout TO createLotUnitCout
+                COMPUTE fIn_quantite = fIn_quantite - (fRec_quantite * createLotActuel)
                 REWRITE tamp_fIn END-REWRITE
                 DISPLAY "..." , "#", cr_fIn
 
@@ -1544,11 +2150,20 @@
 		                        END-PERFORM
 		                END-START
 
-		        	add 1 to fPot_quantite
+			COMPUTE fPot_prix = createLotUnitCout +
+			(createLotUnitCout * tauxMarque / 100)
+	        	ADD createLotActuel TO fPot_quantite
 		        	rewrite tamp_fPot end-rewrite
 		        	display cr_fPot
 		        	DISPLAY "INGREDIENTS CONSOMMES"
 		        	DISPLAY "POTION CREEE"
+                        IF createLotActuel < createLotQuantite THEN
+                                DISPLAY "ATTENTION: STOCK INSUFFISANT - LOT PARTIEL"
+                                DISPLAY "QUANTITE DEMANDEE: ", createLotQuantite
+                                DISPLAY "QUANTITE REELLEMENT PRODUITE: ", createLotActuel
+                        ELSE
+                                DISPLAY "QUANTITE PRODUITE: ", createLotActuel
+                        END-IF
 
 
                 END-READ
@@ -1635,6 +2250,11 @@
         MOVE 0 TO createRecettePotionVrf
         DISPLAY "entrer le nom de la potion souhaité"
         ACCEPT createRecettePotionTrg
+                        DISPLAY "Quelle quantite souhaitez-vous produire ?"
+                        ACCEPT createLotQuantite
+                        MOVE 0 TO createLotPremier
+                        MOVE 0 TO createLotRecetteExiste
+                        MOVE 0 TO createLotMax
         MOVE createRecettePotionTrg TO fPot_nom
         PERFORM WITH TEST AFTER UNTIL createRecettePotionVrf = 1
                 READ fPot
@@ -1651,33 +2271,46 @@
                         READ fRec NEXT
                         AT END MOVE 1 TO createRecettePotionOk2
                         NOT AT END
-                                IF fRec_nom = recettePotionChoix THEN
+                                IF fRec_nom = createRecettePotionTrg THEN
                                         MOVE fRec_ingredient TO fIn_nomIn
                                         READ fIn
       *> Retour2                        -THERE
 
         INVALID KEY DISPLAY "ERR:noSuchIngredient"
         NOT INVALID KEY
-                IF fIn_quantite < fRec_quantite THEN
-      *> Retour3        -THERE
-
-         DISPLAY "vous ne disposez pas suffisament de", fRec_ingredient
-         MOVE 0 TO createRecettePotionValid
-
-
-      *> Fin Retour3
-      *>        -THERE
-      *> Fin Retour2                                            -THERE
-      *> Fin Retour             -THERE
-
-                                                                END-IF
+                DIVIDE fIn_quantite BY fRec_quantite GIVING createLotTmpMax
+                MOVE 1 TO createLotRecetteExiste
+                IF createLotPremier = 0 THEN
+                        MOVE createLotTmpMax TO createLotMax
+                        MOVE 1 TO createLotPremier
+                ELSE
+                        IF createLotTmpMax < createLotMax THEN
+                                MOVE createLotTmpMax TO createLotMax
+                        END-IF
+                END-IF
                                                         END-READ
                                                 END-IF
                                         END-READ
                                 END-PERFORM
                         END-START
 
+                        IF createLotRecetteExiste = 0 THEN
+                                MOVE 0 TO createRecettePotionValid
+                        ELSE
+                                IF createLotMax < createLotQuantite THEN
+                                        MOVE createLotMax TO createLotActuel
+                                ELSE
+                                        MOVE createLotQuantite TO createLotActuel
+                                END-IF
+                                IF createLotActuel = 0 THEN
+                                        MOVE 0 TO createRecettePotionValid
+                                        DISPLAY "Stock insuffisant pour produire ne serait-ce qu'une unite"
+                                ELSE
+                                        MOVE 1 TO createRecettePotionValid
+                                END-IF
+                        END-IF
                         IF createRecettePotionValid = 1 THEN
+		MOVE 0 TO createLotUnitCout
 
 		                MOVE createRecettePotionTrg TO fRec_nom
 		                display fRec_nom
@@ -1697,7 +2330,9 @@
                 READ fIn
                 INVALID KEY DISPLAY "ERR:noSuchIngredient"
                 NOT INVALID KEY
-                subtract fRec_quantite from fIn_quantite
+		MULTIPLY fRec_quantite BY fIn_prix GIVING createLotTmpCout
+		ADD createLotTmpCout TO createLotUnitCout
+                COMPUTE fIn_quantite = fIn_quantite - (fRec_quantite * createLotActuel)
                 REWRITE tamp_fIn END-REWRITE
                 DISPLAY "..." , "#", cr_fIn
 
@@ -1709,11 +2344,20 @@
 		                        END-PERFORM
 		                END-START
 
-		        	add 1 to fPot_quantite
+			COMPUTE fPot_prix = createLotUnitCout +
+			(createLotUnitCout * tauxMarque / 100)
+				ADD createLotActuel TO fPot_quantite
 		        	rewrite tamp_fPot end-rewrite
 		        	display cr_fPot
 		        	DISPLAY "INGREDIENTS CONSOMMES"
 		        	DISPLAY "POTION CREEE"
+                        IF createLotActuel < createLotQuantite THEN
+                                DISPLAY "ATTENTION: STOCK INSUFFISANT - LOT PARTIEL"
+                                DISPLAY "QUANTITE DEMANDEE: ", createLotQuantite
+                                DISPLAY "QUANTITE REELLEMENT PRODUITE: ", createLotActuel
+                        ELSE
+                                DISPLAY "QUANTITE PRODUITE: ", createLotActuel
+                        END-IF
 
                 END-READ
         END-PERFORM
@@ -1729,31 +2373,13 @@
 
 
 
-       Stats.
-
-       OPEN input fVen
-       OPEN i-o fPot
-       MOVE 0 TO StatsPotFin
-       MOVE 0 TO totalMoney
-       PERFORM WITH TEST AFTER UNTIL StatsPotFin = 1
-       	READ fVen
-       	AT END MOVE 1 TO StatsPotFin
-       	NOT AT END MOVE fVen_nomPotion TO fPot_nom
-       	ADD fVen_Prix TO totalMoney
-       	READ fPot
-       		INVALID KEY DISPLAY "Err:No such a potion"
-       		NOT INVALID KEY ADD fVen_quantite TO fPot_Sold
-       			WRITE tamp_fVen,
-       			END-WRITE
-       	END-READ
-       	END-READ
-       END-PERFORM
-       CLOSE fVen
-       CLOSE fPot
-
+      *> Calcule la potion et l'effet les plus vendus
+      *> (totaux cumulés, réutilisé par Stats et ClotureMensuelle)
+       CalculerMeilleuresVentes.
 
        MOVE 0 TO StatsMaxEffF
        MOVE 0 TO StatsMaxPot
+       MOVE 0 TO StatsMaxEff
        MOVE 0 TO SDPF2
        MOVE 0 TO StatsDisplayPotFin
        MOVE "NULL" TO BestPot
@@ -1771,18 +2397,69 @@
        		IF ZoneAct NOT = ZoneTemp THEN
        			IF StatsMaxEff > StatsMaxEffF THEN
        				MOVE StatsMaxEff TO StatsMaxEffF
-       				MOVE fPot_effet TO BestEff
+       				MOVE ZoneAct TO BestEff
        			END-IF
        			MOVE 0 TO StatsMaxEff
        			DISPLAY fPot_effet
        		END-IF
+       		ADD fPot_Sold TO StatsMaxEff
        	END-READ
        	display StatsDisplayPotFin
        END-PERFORM
        CLOSE fPot
+       IF StatsMaxEff > StatsMaxEffF THEN
+       		MOVE StatsMaxEff TO StatsMaxEffF
+       		MOVE ZoneAct TO BestEff
+       END-IF.
     *> init de  effet ça va passer sur tt les zones, faut vérifier quand ça change de zone
     *> et chaque changement de zone tu refait le calcul
 
+
+       Stats.
+
+       ACCEPT statsDateTmp FROM DATE YYYYMMDD
+       MOVE statsDateTmp(1:4) TO statsAnnee
+       MOVE statsDateTmp(5:2) TO statsMois
+
+      *> Remet fPot_Sold à zéro pour repartir d'un total propre, sinon
+      *> chaque appel à Statistiques recumule sur le total précédent
+       OPEN i-o fPot
+       MOVE 0 TO StatsResetFin
+       PERFORM WITH TEST AFTER UNTIL StatsResetFin = 1
+       	READ fPot NEXT
+       	AT END MOVE 1 TO StatsResetFin
+       	NOT AT END
+       		MOVE 0 TO fPot_Sold
+       		REWRITE tamp_fPot
+       		END-REWRITE
+       END-READ
+       END-PERFORM
+       CLOSE fPot
+
+       OPEN input fVen
+       OPEN i-o fPot
+       MOVE 0 TO StatsPotFin
+       MOVE 0 TO totalMoney
+       PERFORM WITH TEST AFTER UNTIL StatsPotFin = 1
+       	READ fVen NEXT
+       	AT END MOVE 1 TO StatsPotFin
+       	NOT AT END MOVE fVen_nomPotion TO fPot_nom
+       	IF fVen_annee = statsAnnee AND fVen_mois = statsMois THEN
+       		ADD fVen_Prix TO totalMoney
+       	END-IF
+       	READ fPot
+       		INVALID KEY DISPLAY "Err:No such a potion"
+       		NOT INVALID KEY ADD fVen_quantite TO fPot_Sold
+       			REWRITE tamp_fPot
+       			END-REWRITE
+       	END-READ
+       	END-READ
+       END-PERFORM
+       CLOSE fVen
+       CLOSE fPot
+
+       PERFORM CalculerMeilleuresVentes
+
        OPEN input fIn
        PERFORM WITH TEST AFTER UNTIL ValStoInFin = 1
                 READ fIn NEXT
@@ -1807,6 +2484,60 @@
        end-if.
 
 
+      *> Clôture mensuelle : calcule le total des ventes du mois
+      *> demandé et l'archive, avec la meilleure potion / effet,
+      *> dans l'historique
+       ClotureMensuelle.
+
+       display "Année à clôturer (AAAA)"
+       accept clotureAnnee
+       display "Mois à clôturer (MM)"
+       accept clotureMois
+
+       move 0 to clotureTotalMois
+       open input fVen
+       move clotureAnnee to fVen_annee
+       move clotureMois to fVen_mois
+       move 0 to fVen_jour
+       move 0 to fVen_num
+       move 0 to clotureFin
+       start fVen, key is >= fVen_id
+       invalid key
+               move 1 to clotureFin
+       end-start
+       perform with test after until clotureFin = 1
+               read fVen next
+               at end move 1 to clotureFin
+               not at end
+                       if fVen_annee = clotureAnnee
+                       and fVen_mois = clotureMois then
+                               add fVen_prix to clotureTotalMois
+                       else
+                               move 1 to clotureFin
+                       end-if
+       end-read
+       end-perform
+       close fVen
+
+       perform CalculerMeilleuresVentes
+
+       open i-o fCloture
+       move clotureAnnee to fCloture_annee
+       move clotureMois to fCloture_mois
+       move clotureTotalMois to fCloture_totalVentes
+       move BestPot to fCloture_bestPot
+       move BestEff to fCloture_bestEff
+       write tamp_fCloture
+       invalid key
+               display "Ce mois a déjà été clôturé"
+       not invalid key
+               display "Mois clôturé : ", clotureTotalMois,
+               "de chiffre d'affaires"
+       end-write
+       close fCloture
+       perform Alchimiste.
+
+
        AfficherListeEffets.
 
        MOVE 0 TO ListEffetsFin
